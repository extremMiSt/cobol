@@ -1,49 +1,188 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC2201_1.
+       PROGRAM-ID. AOC2201_2.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT inputfile
            ASSIGN TO "aoc2201_in.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ckptfile
+           ASSIGN TO "AOC2201_2.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL tiefile
+           ASSIGN TO "AOC2201_2_TIE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD inputfile RECORD CONTAINS 80 CHARACTERS.
        01 inputline PIC X(80).
+       FD tiefile.
+       01 tieline PIC X(80).
+       FD ckptfile.
+       01 ckptrecord.
+          05 ckpt-rec-count PIC 9(10).
+          05 ckpt-cur PIC 9(10).
+          05 ckpt-elf-num PIC 9(4).
+          05 ckpt-top-totals-tbl.
+             10 ckpt-top-totals OCCURS 50 TIMES PIC 9(10).
+          05 ckpt-top-elves-tbl.
+             10 ckpt-top-elves OCCURS 50 TIMES PIC 9(4).
        WORKING-STORAGE SECTION.
-       01 max1 PIC 9(10) VALUE 0.
-       01 max2 PIC 9(10) VALUE 0.
-       01 max3 PIC 9(10) VALUE 0.
-       01 fin PIC 9(10).
+       01 topn PIC 9(3) VALUE 3.
+       01 topn-in PIC X(3).
+       01 topn-pos PIC 9(3).
+       01 top-totals-tbl.
+          05 top-totals OCCURS 50 TIMES PIC 9(10) VALUE 0.
+       01 top-elves-tbl.
+          05 top-elves OCCURS 50 TIMES PIC 9(4) VALUE 0.
+       01 fin PIC 9(10) VALUE 0.
        01 cur PIC 9(10) VALUE 0.
-       01 eof PIC 9 VALUE 0.
+       COPY EOFCTL.
+       01 elf-num PIC 9(4) VALUE 0.
+       01 slot PIC 9(3).
+       01 shift PIC 9(3).
+       01 shift-start PIC 9(3).
+       01 inserted PIC X VALUE "N".
+       01 line-len PIC 999.
+       01 ckpt-interval PIC 9(4) VALUE 50.
+       01 ckpt-restored PIC X VALUE "N".
+       01 skip-idx PIC 9(6).
+       01 tie-count PIC 9(6) VALUE 0.
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 1.
+       01 ldg-part PIC X(1) VALUE "2".
+       01 ldg-answer PIC 9(15).
        PROCEDURE DIVISION.
        MAIN SECTION.
+           ACCEPT topn-in FROM COMMAND-LINE
+           COMPUTE topn-pos = FUNCTION TEST-NUMVAL(topn-in)
+           IF topn-in NOT = SPACES AND topn-pos = 0
+              COMPUTE topn = FUNCTION NUMVAL(topn-in)
+           END-IF.
+           IF topn = 0 OR topn > 50
+              MOVE 3 TO topn
+           END-IF.
+           PERFORM 7000-RESTORE-CHECKPOINT.
            OPEN INPUT inputfile.
+           IF ckpt-restored = "Y"
+              OPEN EXTEND tiefile
+           ELSE
+              OPEN OUTPUT tiefile
+           END-IF.
+           PERFORM VARYING skip-idx FROM 1 BY 1
+              UNTIL skip-idx > rec-count
+              READ inputfile AT END CONTINUE END-READ
+           END-PERFORM.
            PERFORM UNTIL eof > 0
-              READ inputfile AT END MOVE 1 TO eof NOT AT END
-              IF inputline NOT > SPACES
-                 IF max1 < cur THEN
-                    MOVE max2 TO max3
-                    MOVE max1 TO max2
-                    MOVE cur TO max1
-                 ELSE 
-                    IF max2 < cur THEN
-                    MOVE max2 TO max3 
-                    MOVE cur TO max2
-                    ELSE 
-                       IF max3 < cur THEN
-                       MOVE cur TO max3
-                       END-IF
-                    END-IF
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 CALL "StrLen" USING inputline, line-len
+                 IF line-len = 0
+                    ADD 1 TO elf-num
+                    PERFORM 2000-CONSIDER-TOTAL
+                    MOVE 0 TO cur
+                 ELSE
+                    COMPUTE cur = cur + FUNCTION NUMVAL(inputline)
+                       ON SIZE ERROR
+                          DISPLAY "LINE " rec-count
+                             " REJECTED - CALORIE TOTAL OVERFLOW"
+                    END-COMPUTE
+                 END-IF
+                 IF FUNCTION MOD(rec-count, ckpt-interval) = 0
+                    PERFORM 8000-WRITE-CHECKPOINT
                  END-IF
-                 MOVE 0 TO cur
-              ELSE 
-                 COMPUTE cur = cur + FUNCTION NUMVAL(inputline)
               END-IF
            END-PERFORM.
-           COMPUTE fin = max1+max2+max3.
-           DISPLAY fin.
+           IF cur > 0
+              ADD 1 TO elf-num
+              PERFORM 2000-CONSIDER-TOTAL
+           END-IF.
+           PERFORM 3000-CHECK-TIES.
+           MOVE 0 TO fin
+           PERFORM VARYING slot FROM 1 BY 1 UNTIL slot > topn
+              ADD top-totals(slot) TO fin
+                 ON SIZE ERROR
+                    DISPLAY "COMBINED TOTAL OVERFLOW AT RANK " slot
+              END-ADD
+              DISPLAY "RANK " slot ": ELF " top-elves(slot)
+                 " CARRIES " top-totals(slot)
+           END-PERFORM.
+           DISPLAY "COMBINED TOP " topn " TOTAL=" fin.
+           DISPLAY "TIES REPORTED=" tie-count.
            CLOSE inputfile.
+           CLOSE tiefile.
+           PERFORM 9000-RESET-CHECKPOINT.
+           MOVE fin TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
            STOP RUN.
-       END PROGRAM AOC2201_1.
+       2000-CONSIDER-TOTAL.
+           MOVE "N" TO inserted
+           PERFORM VARYING slot FROM 1 BY 1
+              UNTIL slot > topn OR inserted = "Y"
+              IF cur > top-totals(slot)
+                 PERFORM VARYING shift FROM topn BY -1
+                    UNTIL shift <= slot
+                    MOVE top-totals(shift - 1) TO top-totals(shift)
+                    MOVE top-elves(shift - 1) TO top-elves(shift)
+                 END-PERFORM
+                 MOVE cur TO top-totals(slot)
+                 MOVE elf-num TO top-elves(slot)
+                 MOVE "Y" TO inserted
+              END-IF
+           END-PERFORM.
+      * Ties can only be judged once the table reflects the final
+      * standings - checking mid-scan (against slots not yet
+      * disturbed by later, larger totals) reports transient matches
+      * that the final top-N never actually contains. 3000-CHECK-TIES
+      * re-scans the finished table once all input has been read.
+       3000-CHECK-TIES.
+           PERFORM VARYING slot FROM 1 BY 1 UNTIL slot > topn
+              COMPUTE shift-start = slot + 1
+              PERFORM VARYING shift FROM shift-start BY 1
+                 UNTIL shift > topn
+                 IF top-totals(slot) = top-totals(shift)
+                    AND top-totals(slot) > 0
+                    PERFORM 2500-REPORT-TIE
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       2500-REPORT-TIE.
+           ADD 1 TO tie-count.
+           MOVE SPACES TO tieline.
+           STRING "TIE AT RANK " slot ": ELF " top-elves(slot)
+              " AND ELF " top-elves(shift) " BOTH CARRY "
+              top-totals(slot)
+              DELIMITED BY SIZE INTO tieline.
+           DISPLAY tieline.
+           WRITE tieline.
+       7000-RESTORE-CHECKPOINT.
+           MOVE 0 TO rec-count.
+           OPEN INPUT ckptfile.
+           READ ckptfile
+              AT END CONTINUE
+              NOT AT END
+                 MOVE ckpt-rec-count TO rec-count
+                 MOVE ckpt-cur TO cur
+                 MOVE ckpt-elf-num TO elf-num
+                 MOVE ckpt-top-totals-tbl TO top-totals-tbl
+                 MOVE ckpt-top-elves-tbl TO top-elves-tbl
+                 MOVE "Y" TO ckpt-restored
+           END-READ.
+           CLOSE ckptfile.
+       8000-WRITE-CHECKPOINT.
+           INITIALIZE ckptrecord.
+           MOVE rec-count TO ckpt-rec-count.
+           MOVE cur TO ckpt-cur.
+           MOVE elf-num TO ckpt-elf-num.
+           MOVE top-totals-tbl TO ckpt-top-totals-tbl.
+           MOVE top-elves-tbl TO ckpt-top-elves-tbl.
+           OPEN OUTPUT ckptfile.
+           WRITE ckptrecord.
+           CLOSE ckptfile.
+       9000-RESET-CHECKPOINT.
+           INITIALIZE ckptrecord.
+           OPEN OUTPUT ckptfile.
+           WRITE ckptrecord.
+           CLOSE ckptfile.
+       COPY EOFREAD.
+       END PROGRAM AOC2201_2.
