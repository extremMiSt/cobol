@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ledger.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ledgerfile
+           ASSIGN TO "ANSWERS.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ledgerfile.
+       01 ledgerline PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 ldg-timestamp PIC X(26).
+       LINKAGE SECTION.
+       01 ldg-year PIC 9(4).
+       01 ldg-day PIC 9(2).
+       01 ldg-part PIC X(1).
+       01 ldg-answer PIC 9(15).
+       PROCEDURE DIVISION USING ldg-year, ldg-day, ldg-part, ldg-answer.
+       MAIN SECTION.
+           MOVE FUNCTION CURRENT-DATE TO ldg-timestamp.
+           OPEN EXTEND ledgerfile.
+           MOVE SPACES TO ledgerline.
+           STRING ldg-timestamp(1:8) "-" ldg-timestamp(9:6)
+              " YEAR=" ldg-year
+              " DAY=" ldg-day
+              " PART=" ldg-part
+              " ANSWER=" ldg-answer
+              DELIMITED BY SIZE INTO ledgerline.
+           WRITE ledgerline.
+           CLOSE ledgerfile.
+           GOBACK.
+       END PROGRAM Ledger.
