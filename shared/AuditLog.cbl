@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLog.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL auditfile
+           ASSIGN TO "RUNAUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD auditfile.
+       01 auditline PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 aud-timestamp PIC X(26).
+       LINKAGE SECTION.
+       01 aud-prog PIC X(20).
+       01 aud-infile PIC X(80).
+       01 aud-reccount PIC 9(10).
+       01 aud-total PIC 9(15).
+       PROCEDURE DIVISION USING aud-prog, aud-infile, aud-reccount,
+           aud-total.
+       MAIN SECTION.
+           MOVE FUNCTION CURRENT-DATE TO aud-timestamp.
+           OPEN EXTEND auditfile.
+           MOVE SPACES TO auditline.
+           STRING aud-timestamp(1:8) "-" aud-timestamp(9:6)
+              " PROGRAM=" aud-prog
+              " INFILE=" aud-infile(1:20)
+              " RECS=" aud-reccount
+              " TOTAL=" aud-total
+              DELIMITED BY SIZE INTO auditline.
+           WRITE auditline.
+           CLOSE auditfile.
+           GOBACK.
+       END PROGRAM AuditLog.
