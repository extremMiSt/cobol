@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StrLen.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 str PIC X(80).
+       01 len PIC 999 VALUE 0.
+       PROCEDURE DIVISION USING str, len.
+       MAIN SECTION.
+           MOVE 0 TO len.
+           MOVE FUNCTION REVERSE(str) TO str.
+           INSPECT str
+              TALLYING len
+              FOR LEADING SPACE.
+           SUBTRACT len
+              FROM LENGTH OF str
+              GIVING len.
+           MOVE FUNCTION REVERSE(str) TO str.
+           GOBACK.
+       END PROGRAM StrLen.
