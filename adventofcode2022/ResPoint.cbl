@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResPoint.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 char PIC X.
+       01 ret PIC 9.
+       01 err PIC X.
+       PROCEDURE DIVISION USING char, ret, err.
+       MAIN SECTION.
+           MOVE "N" TO err.
+           MOVE 0 TO ret.
+           EVALUATE char
+              WHEN "X" MOVE 0 TO ret
+              WHEN "Y" MOVE 3 TO ret
+              WHEN "Z" MOVE 6 TO ret
+              WHEN OTHER MOVE "Y" TO err
+           END-EVALUATE.
+           GOBACK.
+       END PROGRAM ResPoint.
