@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Priority.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 item-char PIC X.
+       01 ret PIC 99.
+       PROCEDURE DIVISION USING item-char, ret.
+       MAIN SECTION.
+           IF item-char >= "a" AND item-char <= "z"
+              COMPUTE ret =
+                 FUNCTION ORD(item-char) - FUNCTION ORD("a") + 1
+           ELSE
+              COMPUTE ret =
+                 FUNCTION ORD(item-char) - FUNCTION ORD("A") + 27
+           END-IF.
+           GOBACK.
+       END PROGRAM Priority.
