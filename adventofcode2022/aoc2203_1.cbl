@@ -7,40 +7,79 @@
            ASSIGN TO "aoc2203_in.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD inputfile RECORD IS VARYING FROM 1 TO 80 CHARACTERS
            DEPENDING ON len.
        01 inputline PIC X(80).
        WORKING-STORAGE SECTION.
-       01 eof PIC 9 VALUE 0.
+       COPY EOFCTL.
        01 len PIC 999.
+       01 half-len PIC 999.
+       01 comp1 PIC X(80).
+       01 comp2 PIC X(80).
+       01 item-char PIC X.
+       01 item-pos PIC 999.
+       01 match-count PIC 999.
+       01 found-char PIC X.
+       01 found-flag PIC X VALUE "N".
+       01 item-priority PIC 99.
+       01 total-item-priority PIC 9(6) VALUE 0.
+       01 aud-prog PIC X(20) VALUE "AOC2203_1".
+       01 aud-infile PIC X(80) VALUE "aoc2203_in.txt".
+       01 aud-reccount PIC 9(10).
+       01 aud-total PIC 9(15).
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 3.
+       01 ldg-part PIC X(1) VALUE "1".
+       01 ldg-answer PIC 9(15).
        PROCEDURE DIVISION.
        MAIN SECTION.
            OPEN INPUT inputfile.
            PERFORM UNTIL eof > 0
-              READ inputfile AT END MOVE 1 TO eof NOT AT END
-                 DISPLAY inputline " " len
-                 UNSTRING inputline COUNT IN 
-              END-READ
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 DIVIDE len BY 2 GIVING half-len
+                 IF FUNCTION MOD(len, 2) NOT = 0
+                    DISPLAY "LINE " rec-count " REJECTED - ODD LEN "
+                       len
+                 ELSE
+                    PERFORM 2000-FIND-COMMON-ITEM
+                    IF found-flag = "Y"
+                       CALL "Priority" USING found-char, item-priority
+                       ADD item-priority TO total-item-priority
+                    ELSE
+                       DISPLAY "LINE " rec-count
+                          " REJECTED - NO COMMON ITEM"
+                    END-IF
+                 END-IF
+              END-IF
            END-PERFORM.
+           DISPLAY "TOTAL PRIORITY=" total-item-priority.
            CLOSE inputfile.
+           MOVE total-item-priority TO aud-total.
+           MOVE rec-count TO aud-reccount.
+           CALL "AuditLog" USING aud-prog, aud-infile, aud-reccount,
+              aud-total.
+           MOVE total-item-priority TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
            STOP RUN.
+       COPY EOFREAD.
+       2000-FIND-COMMON-ITEM.
+           MOVE SPACES TO comp1.
+           MOVE SPACES TO comp2.
+           MOVE inputline(1:half-len) TO comp1.
+           MOVE inputline(half-len + 1:half-len) TO comp2.
+           MOVE "N" TO found-flag.
+           MOVE SPACE TO found-char.
+           PERFORM VARYING item-pos FROM 1 BY 1
+              UNTIL item-pos > half-len OR found-flag = "Y"
+              MOVE comp1(item-pos:1) TO item-char
+              MOVE 0 TO match-count
+              INSPECT comp2(1:half-len) TALLYING match-count
+                 FOR ALL item-char
+              IF match-count > 0
+                 MOVE item-char TO found-char
+                 MOVE "Y" TO found-flag
+              END-IF
+           END-PERFORM.
        END PROGRAM AOC2203_1.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. StrLen.
-       DATA DIVISION.
-       LINKAGE SECTION. 
-       01 str PIC X(80).
-       01 len PIC 999 VALUE 0.
-       PROCEDURE DIVISION USING str, len.
-           move function reverse(str) to str.
-           inspect str
-              tallying len
-              for leading space.
-           subtract len
-              from length of str
-              giving len.
-           move function reverse(str) to str.
-           GOBACK.
-       END PROGRAM StrLen.
