@@ -1,104 +1,85 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC2202_1.
+       PROGRAM-ID. AOC2202_2.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT inputfile
            ASSIGN TO "aoc2202_in.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL excfile
+           ASSIGN TO "AOC2202_2_EXC.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD inputfile RECORD CONTAINS 80 CHARACTERS.
        01 inputline PIC X(80).
+       FD excfile.
+       01 excline PIC X(100).
        WORKING-STORAGE SECTION.
        01 elf PIC X.
        01 res PIC X.
        01 resPoint PIC 9.
        01 elfVal PIc 9.
+       01 elf-err PIC X.
        01 you PIC 9.
-       01 score PIC 9(10).
-       01 eof PIC 9 VALUE 0.
+       01 res-err PIC X.
+       01 win-err PIC X.
+       01 score PIC 9(10) VALUE 0.
+       COPY EOFCTL.
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 2.
+       01 ldg-part PIC X(1) VALUE "2".
+       01 ldg-answer PIC 9(15).
        PROCEDURE DIVISION.
        MAIN SECTION.
            OPEN INPUT inputfile.
+           OPEN OUTPUT excfile.
            PERFORM UNTIL eof > 0
-              READ inputfile AT END MOVE 1 TO eof NOT AT END
-              UNSTRING inputline DELIMITED BY SPACE INTO elf, res
-              CALL "CharVal" USING elf, elfVal 
-              CALL "ResPoint" USING res, resPoint 
-              CALL "MakeWin" USING elfVal, resPoint, you 
-              DISPLAY elf " " res " " you
-              COMPUTE score = score + you + resPoint
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 UNSTRING inputline DELIMITED BY SPACE INTO elf, res
+                 CALL "CharVal" USING elf, elfVal, elf-err
+                 IF elf-err = "Y"
+                    DISPLAY "REJECTED - BAD CHAR ELF=" elf
+                    MOVE SPACES TO excline
+                    STRING "ROUND " rec-count
+                       " REJECTED - BAD CHAR ELF=" elf
+                       DELIMITED BY SIZE INTO excline
+                    WRITE excline
+                 ELSE
+                    CALL "ResPoint" USING res, resPoint, res-err
+                    IF res-err = "Y"
+                       DISPLAY "REJECTED - BAD OUTCOME CODE RES=" res
+                       MOVE SPACES TO excline
+                       STRING "ROUND " rec-count
+                          " REJECTED - BAD OUTCOME CODE RES=" res
+                          DELIMITED BY SIZE INTO excline
+                       WRITE excline
+                    ELSE
+                       CALL "MakeWin" USING elfVal, resPoint, you,
+                          win-err
+                       IF win-err = "Y"
+                          DISPLAY "REJECTED - BAD OUTCOME CODE="
+                             resPoint
+                          MOVE SPACES TO excline
+                          STRING "ROUND " rec-count
+                             " REJECTED - BAD OUTCOME CODE=" resPoint
+                             DELIMITED BY SIZE INTO excline
+                          WRITE excline
+                       ELSE
+                          DISPLAY elf " " res " " you
+                          COMPUTE score = score + you + resPoint
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
            END-PERFORM.
            DISPLAY score.
            CLOSE inputfile.
+           CLOSE excfile.
+           MOVE score TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
            STOP RUN.
-       END PROGRAM AOC2202_1.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CharVal.
-       DATA DIVISION.
-       LINKAGE SECTION. 
-       01 char PIC X.
-       01 ret PIC 9.
-       PROCEDURE DIVISION USING char, ret.
-       MAIN SECTION.
-           EVALUATE char
-              WHEN "A" MOVE 1 TO ret 
-              WHEN "B" MOVE 2 TO ret
-              WHEN "C" MOVE 3 TO ret 
-              WHEN "X" MOVE 1 TO ret 
-              WHEN "Y" MOVE 2 TO ret 
-              WHEN "Z" MOVE 3 TO ret
-           END-EVALUATE.
-           GOBACK.
-       END PROGRAM CharVal.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ResPoint.
-       DATA DIVISION.
-       LINKAGE SECTION. 
-       01 char PIC X.
-       01 ret PIC 9.
-       PROCEDURE DIVISION USING char, ret.
-       MAIN SECTION.
-           EVALUATE char
-              WHEN "X" MOVE 0 TO ret 
-              WHEN "Y" MOVE 3 TO ret 
-              WHEN "Z" MOVE 6 TO ret
-           END-EVALUATE.
-           GOBACK.
-       END PROGRAM ResPoint.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MakeWin.
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       LINKAGE SECTION. 
-       01 elf PIC 9.
-       01 res PIC 9.
-       01 you PIC 9.
-       PROCEDURE DIVISION USING elf, res, you.
-       MAIN SECTION.
-           IF res=3 THEN 
-              MOVE elf TO you
-              GOBACK
-           END-IF.
-           IF res = 0 THEN 
-              SUBTRACT 1 FROM elf GIVING you
-              IF you = 0 THEN
-                 MOVE 3 TO you
-              END-IF
-              GOBACK
-           END-IF.
-           IF res = 6 THEN 
-              ADD 1 TO elf GIVING you
-              IF you = 4 THEN
-                 MOVE 1 TO you
-              END-IF
-              GOBACK
-           END-IF.
-           GOBACK.
-       END PROGRAM MakeWin.
-
+       COPY EOFREAD.
+       END PROGRAM AOC2202_2.
 
