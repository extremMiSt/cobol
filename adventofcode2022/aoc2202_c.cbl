@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC2202_C.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT inputfile
+           ASSIGN TO "aoc2202_in.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL reconfile
+           ASSIGN TO "AOC2202_RECON.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD inputfile RECORD CONTAINS 80 CHARACTERS.
+       01 inputline PIC X(80).
+       FD reconfile.
+       01 reconline PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 elf PIC X.
+       01 you PIC X.
+       01 elfVal PIC 9.
+       01 youVal PIC 9.
+       01 elf-err PIC X.
+       01 you-err PIC X.
+       01 win PIC 9.
+       01 resPoint PIC 9.
+       01 makeYou PIC 9.
+       01 res-err PIC X.
+       01 win-err PIC X.
+       01 score1 PIC 9(10) VALUE 0.
+       01 score2 PIC 9(10) VALUE 0.
+       COPY EOFCTL.
+       01 aud-prog PIC X(20) VALUE "AOC2202_C".
+       01 aud-infile PIC X(80) VALUE "aoc2202_in.txt".
+       01 aud-reccount PIC 9(10).
+       01 aud-total PIC 9(15).
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 2.
+       01 ldg-part PIC X(1).
+       01 ldg-answer PIC 9(15).
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           OPEN INPUT inputfile.
+           OPEN OUTPUT reconfile.
+           PERFORM UNTIL eof > 0
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 UNSTRING inputline DELIMITED BY SPACE INTO elf, you
+                 CALL "CharVal" USING elf, elfVal, elf-err
+                 CALL "CharVal" USING you, youVal, you-err
+                 IF elf-err = "Y" OR you-err = "Y"
+                    DISPLAY "REJECTED - BAD CHAR ELF=" elf " YOU=" you
+                 ELSE
+                    CALL "Win" USING elfVal, youVal, win
+                    COMPUTE score1 = score1 + youVal + win
+                    CALL "ResPoint" USING you, resPoint, res-err
+                    IF res-err = "Y"
+                       DISPLAY "REJECTED - BAD OUTCOME CODE FOR YOU="
+                          you
+                       MOVE SPACES TO reconline
+                       STRING "ROUND " rec-count " ELF=" elf " YOU="
+                          you " REJECTED - BAD OUTCOME CODE"
+                          DELIMITED BY SIZE INTO reconline
+                       WRITE reconline
+                    ELSE
+                       CALL "MakeWin" USING elfVal, resPoint, makeYou,
+                          win-err
+                       IF win-err = "Y"
+                          DISPLAY "REJECTED - BAD OUTCOME CODE="
+                             resPoint
+                          MOVE SPACES TO reconline
+                          STRING "ROUND " rec-count " ELF=" elf
+                             " YOU=" you
+                             " REJECTED - BAD OUTCOME CODE=" resPoint
+                             DELIMITED BY SIZE INTO reconline
+                          WRITE reconline
+                       ELSE
+                          COMPUTE score2 = score2 + makeYou + resPoint
+                          PERFORM 2000-RECONCILE-ROUND
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY "AOC2202_1 (SHAPE) TOTAL  = " score1.
+           DISPLAY "AOC2202_2 (OUTCOME) TOTAL= " score2.
+           CLOSE inputfile.
+           CLOSE reconfile.
+           MOVE rec-count TO aud-reccount.
+           MOVE score1 TO aud-total.
+           CALL "AuditLog" USING aud-prog, aud-infile, aud-reccount,
+              aud-total.
+           MOVE "1" TO ldg-part.
+           MOVE score1 TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
+           MOVE "2" TO ldg-part.
+           MOVE score2 TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
+           STOP RUN.
+      * A well-formed round's letter is read two different ways -
+      * as ELF's opponent SHAPE for part 1 and as the desired
+      * OUTCOME for part 2 - so the SHAPE reading and the OUTCOME
+      * reading agreeing or not is not a data-quality signal: for
+      * uniformly valid input the two readings disagree on the
+      * majority of rows purely because they are different games,
+      * not because anything is wrong with the row. Bad input is
+      * already caught above (BAD CHAR / BAD OUTCOME CODE) before
+      * this paragraph runs, so it only records both readings for
+      * the record - it does not judge them.
+       2000-RECONCILE-ROUND.
+           MOVE SPACES TO reconline.
+           STRING "ROUND " rec-count " ELF=" elf " YOU=" you
+              " SHAPE-READING-POINTS=" win
+              " OUTCOME-READING-POINTS=" resPoint
+              DELIMITED BY SIZE INTO reconline.
+           WRITE reconline.
+       COPY EOFREAD.
+       END PROGRAM AOC2202_C.
