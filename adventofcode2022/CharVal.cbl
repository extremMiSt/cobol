@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CharVal.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CHARMAP.
+       01 cv-idx PIC 9.
+       01 cv-found PIC 9 VALUE 0.
+       LINKAGE SECTION.
+       01 char PIC X.
+       01 ret PIC 9.
+       01 err PIC X.
+       PROCEDURE DIVISION USING char, ret, err.
+       MAIN SECTION.
+           MOVE "N" TO err.
+           MOVE 0 TO ret.
+           MOVE 0 TO cv-found.
+           PERFORM VARYING cv-idx FROM 1 BY 1
+              UNTIL cv-idx > 6 OR cv-found = 1
+              IF charmap-key(cv-idx) = char
+                 MOVE charmap-val(cv-idx) TO ret
+                 MOVE 1 TO cv-found
+              END-IF
+           END-PERFORM.
+           IF cv-found = 0
+              MOVE "Y" TO err
+           END-IF.
+           GOBACK.
+       END PROGRAM CharVal.
