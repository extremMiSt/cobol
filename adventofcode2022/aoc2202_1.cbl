@@ -6,79 +6,106 @@
            SELECT inputfile
            ASSIGN TO "aoc2202_in.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL detailfile
+           ASSIGN TO "AOC2202_1_DTL.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL rejfile
+           ASSIGN TO "AOC2202_1_REJ.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD inputfile RECORD CONTAINS 80 CHARACTERS.
        01 inputline PIC X(80).
+       FD detailfile.
+       01 detailline PIC X(60).
+       FD rejfile.
+       01 rejline PIC X(130).
        WORKING-STORAGE SECTION.
        01 elf PIC X.
        01 you PIC X.
        01 elfVal PIC 9.
        01 youVal PIC 9.
+       01 elf-err PIC X.
+       01 you-err PIC X.
        01 win PIC 9.
-       01 score PIC 9(10).
-       01 eof PIC 9 VALUE 0.
+       01 score PIC 9(10) VALUE 0.
+       COPY EOFCTL.
+       01 line-len PIC 999.
+       01 line-valid PIC X VALUE "Y".
+       01 rej-count PIC 9(6) VALUE 0.
+       01 aud-prog PIC X(20) VALUE "AOC2202_1".
+       01 aud-infile PIC X(80) VALUE "aoc2202_in.txt".
+       01 aud-reccount PIC 9(10).
+       01 aud-total PIC 9(15).
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 2.
+       01 ldg-part PIC X(1) VALUE "1".
+       01 ldg-answer PIC 9(15).
        PROCEDURE DIVISION.
        MAIN SECTION.
            OPEN INPUT inputfile.
+           OPEN OUTPUT detailfile.
+           OPEN OUTPUT rejfile.
            PERFORM UNTIL eof > 0
-              READ inputfile AT END MOVE 1 TO eof NOT AT END
-              UNSTRING inputline DELIMITED BY SPACE INTO elf, you
-              CALL "CharVal" USING elf, elfVal 
-              CALL "CharVal" USING you, youVal 
-              CALL "Win" USING elfVal, youVal, win 
-              DISPLAY elf " " you " " win
-              COMPUTE score = score + youVal + win 
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 PERFORM 2000-VALIDATE-LINE
+                 IF line-valid = "N"
+                    ADD 1 TO rej-count
+                    MOVE SPACES TO rejline
+                    STRING "ROUND " rec-count
+                       " REJECTED - MALFORMED LINE: " inputline
+                       DELIMITED BY SIZE INTO rejline
+                    WRITE rejline
+                 ELSE
+                    UNSTRING inputline DELIMITED BY SPACE
+                       INTO elf, you
+                    CALL "CharVal" USING elf, elfVal, elf-err
+                    CALL "CharVal" USING you, youVal, you-err
+                    MOVE SPACES TO detailline
+                    IF elf-err = "Y" OR you-err = "Y"
+                       STRING "ROUND " rec-count
+                          " REJECTED - BAD CHAR ELF=" elf " YOU=" you
+                          DELIMITED BY SIZE INTO detailline
+                       WRITE detailline
+                    ELSE
+                       CALL "Win" USING elfVal, youVal, win
+                       DISPLAY elf " " you " " win
+                       COMPUTE score = score + youVal + win
+                       STRING "ROUND " rec-count " ELF=" elf " YOU="
+                          you " AWARD=" win " SCORE=" score
+                          DELIMITED BY SIZE INTO detailline
+                       WRITE detailline
+                    END-IF
+                 END-IF
+              END-IF
            END-PERFORM.
            DISPLAY score.
+           DISPLAY "MALFORMED LINES REJECTED=" rej-count.
+           CLOSE detailfile.
+           CLOSE rejfile.
            CLOSE inputfile.
+           MOVE score TO aud-total.
+           MOVE rec-count TO aud-reccount.
+           CALL "AuditLog" USING aud-prog, aud-infile, aud-reccount,
+              aud-total.
+           MOVE score TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
            STOP RUN.
-       END PROGRAM AOC2202_1.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CharVal.
-       DATA DIVISION.
-       LINKAGE SECTION. 
-       01 char PIC X.
-       01 ret PIC 9.
-       PROCEDURE DIVISION USING char, ret.
-       MAIN SECTION.
-           EVALUATE char
-              WHEN "A" MOVE 1 TO ret 
-              WHEN "B" MOVE 2 TO ret
-              WHEN "C" MOVE 3 TO ret 
-              WHEN "X" MOVE 1 TO ret 
-              WHEN "Y" MOVE 2 TO ret 
-              WHEN "Z" MOVE 3 TO ret
-           END-EVALUATE.
-           GOBACK.
-       END PROGRAM CharVal.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Win.
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION. 
-       01 elf1 PIC 9.
-       LINKAGE SECTION. 
-       01 elf PIC 9.
-       01 you PIC 9.
-       01 ret PIC 9.
-       PROCEDURE DIVISION USING elf, you, ret.
-       MAIN SECTION.
-           IF elf = you THEN 
-              MOVE 3 TO ret
-              GOBACK
+       2000-VALIDATE-LINE.
+           MOVE "Y" TO line-valid.
+           CALL "StrLen" USING inputline, line-len.
+           IF line-len NOT = 3
+              MOVE "N" TO line-valid
+           ELSE
+              IF inputline(2:1) NOT = SPACE
+                 MOVE "N" TO line-valid
+              END-IF
+              IF inputline(1:1) = SPACE OR inputline(3:1) = SPACE
+                 MOVE "N" TO line-valid
+              END-IF
            END-IF.
-           ADD 1 TO elf GIVING  elf1.
-           IF elf1 > 3 THEN
-              COMPUTE elf1 = elf1 - 3
-           END-IF.
-           IF elf1 = you THEN
-              MOVE 6 TO ret 
-              GOBACK 
-           END-IF.
-           MOVE 0 TO ret.
-           GOBACK.
-       END PROGRAM Win.
+       COPY EOFREAD.
+       END PROGRAM AOC2202_1.
 
 
