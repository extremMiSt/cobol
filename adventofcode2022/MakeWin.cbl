@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MakeWin.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 elf PIC 9.
+       01 res PIC 9.
+       01 you PIC 9.
+       01 err PIC X.
+       PROCEDURE DIVISION USING elf, res, you, err.
+       MAIN SECTION.
+           MOVE "N" TO err.
+           MOVE 0 TO you.
+           IF res=3 THEN
+              MOVE elf TO you
+              GOBACK
+           END-IF.
+           IF res = 0 THEN
+              SUBTRACT 1 FROM elf GIVING you
+              IF you = 0 THEN
+                 MOVE 3 TO you
+              END-IF
+              GOBACK
+           END-IF.
+           IF res = 6 THEN
+              ADD 1 TO elf GIVING you
+              IF you = 4 THEN
+                 MOVE 1 TO you
+              END-IF
+              GOBACK
+           END-IF.
+           MOVE "Y" TO err.
+           GOBACK.
+       END PROGRAM MakeWin.
