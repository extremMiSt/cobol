@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Win.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY WINRULES.
+       LINKAGE SECTION.
+       01 elf PIC 9.
+       01 you PIC 9.
+       01 ret PIC 9.
+       PROCEDURE DIVISION USING elf, you, ret.
+       MAIN SECTION.
+           MOVE win-points(elf, you) TO ret.
+           GOBACK.
+       END PROGRAM Win.
