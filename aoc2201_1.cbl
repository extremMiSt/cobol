@@ -4,33 +4,188 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT inputfile
-           ASSIGN TO "aoc2201_in.txt"
+           ASSIGN TO DYNAMIC infile-name
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL reportfile
+           ASSIGN TO "AOC2201_1_RPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL excfile
+           ASSIGN TO "AOC2201_1_EXC.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ckptfile
+           ASSIGN TO "AOC2201_1.CKP"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD inputfile RECORD CONTAINS 80 CHARACTERS.
        01 inputline PIC X(80).
+       FD reportfile.
+       01 reportline PIC X(60).
+       FD excfile.
+       01 excline PIC X(120).
+       FD ckptfile.
+       01 ckptrecord.
+          05 ckpt-rec-count PIC 9(10).
+          05 ckpt-cur PIC 9(10).
+          05 ckpt-max PIC 9(10).
+          05 ckpt-elf-count PIC 9(4).
+          05 ckpt-max-elf PIC 9(4).
+          05 ckpt-elf-totals-tbl.
+             10 ckpt-elf-totals OCCURS 1000 TIMES PIC 9(10).
        WORKING-STORAGE SECTION.
-       01 max PIC 9(10).
-       01 cur PIC 9(10).
-       01 eof PIC 9 VALUE 0.
+       01 infile-name PIC X(80) VALUE "aoc2201_in.txt".
+       01 max PIC 9(10) VALUE 0.
+       01 max-elf PIC 9(4) VALUE 0.
+       01 cur PIC 9(10) VALUE 0.
+       COPY EOFCTL.
+       01 elf-count PIC 9(4) VALUE 0.
+       01 elf-totals-tbl.
+          05 elf-totals OCCURS 1000 TIMES PIC 9(10) VALUE 0.
+       01 idx PIC 9(4).
+       01 numval-pos PIC 9(3).
+       01 exc-count PIC 9(6) VALUE 0.
+       01 line-len PIC 999.
+       01 ckpt-interval PIC 9(4) VALUE 50.
+       01 ckpt-restored PIC X VALUE "N".
+       01 skip-idx PIC 9(6).
+       01 aud-prog PIC X(20) VALUE "AOC2201_1".
+       01 aud-reccount PIC 9(10).
+       01 aud-total PIC 9(15).
+       01 ldg-year PIC 9(4) VALUE 2022.
+       01 ldg-day PIC 9(2) VALUE 1.
+       01 ldg-part PIC X(1) VALUE "1".
+       01 ldg-answer PIC 9(15).
        PROCEDURE DIVISION.
        MAIN SECTION.
+           ACCEPT infile-name FROM COMMAND-LINE
+           IF infile-name = SPACES
+              MOVE "aoc2201_in.txt" TO infile-name
+           END-IF.
+           PERFORM 7000-RESTORE-CHECKPOINT.
            OPEN INPUT inputfile.
+           PERFORM VARYING skip-idx FROM 1 BY 1
+              UNTIL skip-idx > rec-count
+              READ inputfile AT END CONTINUE END-READ
+           END-PERFORM.
+           IF ckpt-restored = "Y"
+              OPEN EXTEND excfile
+           ELSE
+              OPEN OUTPUT excfile
+           END-IF.
            PERFORM UNTIL eof > 0
-              READ inputfile AT END MOVE 1 TO eof NOT AT END
-              IF inputline NOT > SPACES
-                 IF max < cur THEN
-                    MOVE cur TO max
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 CALL "StrLen" USING inputline, line-len
+                 IF line-len = 0
+                    IF max < cur THEN
+                       MOVE cur TO max
+                       COMPUTE max-elf = elf-count + 1
+                    END-IF
+                    IF elf-count >= 1000
+                       DISPLAY "TOO MANY ELVES - TABLE FULL AT LINE "
+                          rec-count
+                       CLOSE excfile
+                       CLOSE inputfile
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO elf-count
+                    MOVE cur TO elf-totals(elf-count)
                     MOVE 0 TO cur
                  ELSE
-                    MOVE 0 TO cur
+                    COMPUTE numval-pos = FUNCTION TEST-NUMVAL(inputline)
+                    IF numval-pos = 0
+                       COMPUTE cur = cur + FUNCTION NUMVAL(inputline)
+                          ON SIZE ERROR
+                             ADD 1 TO exc-count
+                             MOVE SPACES TO excline
+                             STRING "LINE " rec-count
+                                " REJECTED - CALORIE TOTAL OVERFLOW"
+                                DELIMITED BY SIZE INTO excline
+                             WRITE excline
+                       END-COMPUTE
+                    ELSE
+                       ADD 1 TO exc-count
+                       MOVE SPACES TO excline
+                       STRING "LINE " rec-count " REJECTED: " inputline
+                          DELIMITED BY SIZE INTO excline
+                       WRITE excline
+                    END-IF
                  END-IF
-              ELSE 
-                 COMPUTE cur = cur + FUNCTION NUMVAL(inputline)
+                 IF FUNCTION MOD(rec-count, ckpt-interval) = 0
+                    PERFORM 8000-WRITE-CHECKPOINT
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE excfile.
+           IF cur > 0
+              IF max < cur
+                 MOVE cur TO max
+                 COMPUTE max-elf = elf-count + 1
+              END-IF
+              IF elf-count >= 1000
+                 DISPLAY "TOO MANY ELVES - TABLE FULL AT LINE "
+                    rec-count
+                 CLOSE inputfile
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO elf-count
+              MOVE cur TO elf-totals(elf-count)
+           END-IF.
+           DISPLAY "ELF " max-elf " CARRIES " max " CALORIES".
+           OPEN OUTPUT reportfile.
+           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > elf-count
+              MOVE SPACES TO reportline
+              IF elf-totals(idx) = max
+                 STRING "ELF " idx " SUBTOTAL=" elf-totals(idx)
+                    " *** MAX ***" DELIMITED BY SIZE INTO reportline
+              ELSE
+                 STRING "ELF " idx " SUBTOTAL=" elf-totals(idx)
+                    DELIMITED BY SIZE INTO reportline
               END-IF
+              WRITE reportline
            END-PERFORM.
-           DISPLAY max.
+           CLOSE reportfile.
            CLOSE inputfile.
+           PERFORM 9000-RESET-CHECKPOINT.
+           MOVE max TO aud-total.
+           MOVE rec-count TO aud-reccount.
+           CALL "AuditLog" USING aud-prog, infile-name, aud-reccount,
+              aud-total.
+           MOVE max TO ldg-answer.
+           CALL "Ledger" USING ldg-year, ldg-day, ldg-part, ldg-answer.
            STOP RUN.
+       7000-RESTORE-CHECKPOINT.
+           MOVE 0 TO rec-count.
+           OPEN INPUT ckptfile.
+           READ ckptfile
+              AT END CONTINUE
+              NOT AT END
+                 MOVE ckpt-rec-count TO rec-count
+                 MOVE ckpt-cur TO cur
+                 MOVE ckpt-max TO max
+                 MOVE ckpt-elf-count TO elf-count
+                 MOVE ckpt-max-elf TO max-elf
+                 MOVE ckpt-elf-totals-tbl TO elf-totals-tbl
+                 MOVE "Y" TO ckpt-restored
+           END-READ.
+           CLOSE ckptfile.
+       8000-WRITE-CHECKPOINT.
+           INITIALIZE ckptrecord.
+           MOVE rec-count TO ckpt-rec-count.
+           MOVE cur TO ckpt-cur.
+           MOVE max TO ckpt-max.
+           MOVE elf-count TO ckpt-elf-count.
+           MOVE max-elf TO ckpt-max-elf.
+           MOVE elf-totals-tbl TO ckpt-elf-totals-tbl.
+           OPEN OUTPUT ckptfile.
+           WRITE ckptrecord.
+           CLOSE ckptfile.
+       9000-RESET-CHECKPOINT.
+           INITIALIZE ckptrecord.
+           OPEN OUTPUT ckptfile.
+           WRITE ckptrecord.
+           CLOSE ckptfile.
+       COPY EOFREAD.
        END PROGRAM AOC2201_1.
