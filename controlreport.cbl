@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ControlReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL auditfile
+           ASSIGN TO "RUNAUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ctlreportfile
+           ASSIGN TO "CTLRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD auditfile.
+       01 auditline PIC X(120).
+       FD ctlreportfile.
+       01 ctlreportline PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+       01 rpt-eof PIC 9 VALUE 0.
+       01 ctl-idx PIC 9 VALUE 0.
+       01 ctl-names-values PIC X(27) VALUE
+           "AOC2201_1AOC2202_1AOC2203_1".
+       01 ctl-names-tbl REDEFINES ctl-names-values.
+           05 ctl-name OCCURS 3 TIMES PIC X(09).
+       01 ctl-results.
+          05 ctl-result OCCURS 3 TIMES.
+             10 ctl-found PIC X VALUE "N".
+             10 ctl-date PIC X(08) VALUE SPACES.
+             10 ctl-time PIC X(06) VALUE SPACES.
+             10 ctl-reccount PIC 9(10) VALUE 0.
+             10 ctl-total PIC 9(15) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           OPEN INPUT auditfile.
+           PERFORM UNTIL rpt-eof > 0
+              READ auditfile
+                 AT END
+                    MOVE 1 TO rpt-eof
+                 NOT AT END
+                    MOVE auditline TO audit-rec-fields
+                    PERFORM 2000-MATCH-PROGRAM
+              END-READ
+           END-PERFORM.
+           CLOSE auditfile.
+           PERFORM 3000-PRINT-REPORT.
+           STOP RUN.
+       2000-MATCH-PROGRAM.
+           PERFORM VARYING ctl-idx FROM 1 BY 1 UNTIL ctl-idx > 3
+              IF audit-prog(1:9) = ctl-name(ctl-idx)
+                 MOVE "Y" TO ctl-found(ctl-idx)
+                 MOVE audit-date TO ctl-date(ctl-idx)
+                 MOVE audit-time TO ctl-time(ctl-idx)
+                 MOVE audit-reccount TO ctl-reccount(ctl-idx)
+                 MOVE audit-total TO ctl-total(ctl-idx)
+              END-IF
+           END-PERFORM.
+       3000-PRINT-REPORT.
+           OPEN EXTEND ctlreportfile.
+           MOVE SPACES TO ctlreportline.
+           STRING "===== END-OF-BATCH CONTROL REPORT ====="
+              DELIMITED BY SIZE INTO ctlreportline.
+           DISPLAY ctlreportline.
+           WRITE ctlreportline.
+           PERFORM VARYING ctl-idx FROM 1 BY 1 UNTIL ctl-idx > 3
+              MOVE SPACES TO ctlreportline
+              IF ctl-found(ctl-idx) = "Y"
+                 STRING "PROGRAM=" ctl-name(ctl-idx)
+                    " DATE=" ctl-date(ctl-idx)
+                    " TIME=" ctl-time(ctl-idx)
+                    " RECS=" ctl-reccount(ctl-idx)
+                    " TOTAL=" ctl-total(ctl-idx)
+                    DELIMITED BY SIZE INTO ctlreportline
+              ELSE
+                 STRING "PROGRAM=" ctl-name(ctl-idx)
+                    " - NO RUN FOUND IN RUNAUDIT.LOG"
+                    DELIMITED BY SIZE INTO ctlreportline
+              END-IF
+              DISPLAY ctlreportline
+              WRITE ctlreportline
+           END-PERFORM.
+           CLOSE ctlreportfile.
+       END PROGRAM ControlReport.
