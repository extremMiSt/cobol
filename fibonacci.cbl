@@ -1,17 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fibonacci.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL reportfile ASSIGN TO "FIBOUT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL inputfile
+           ASSIGN TO DYNAMIC infile-name
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD reportfile.
+       01 reportline PIC X(70).
+       FD inputfile RECORD CONTAINS 80 CHARACTERS.
+       01 inputline PIC X(80).
        WORKING-STORAGE SECTION.
+       01 infile-name PIC X(80) VALUE SPACES.
+       COPY EOFCTL.
+       01 batch-pos PIC 9(3).
        01 n PIC 9(3).
-       01 ret PIC 9(21).
+       01 n-in PIC X(3).
+       01 n-pos PIC 9(3).
+       01 n-signed PIC S9(3).
+       01 batch-signed PIC S9(3).
+       01 n-valid PIC X VALUE "N".
+       01 n-tries PIC 9(2) VALUE 0.
+       01 retLoop PIC 9(21).
+       01 retRec PIC 9(21).
        PROCEDURE DIVISION.
        MAIN SECTION.
-           ACCEPT n
-           CALL "FibonacciLoop" USING n, ret
-           DISPLAY ret
-           CALL "FibonacciRec" USING n, ret
-           DISPLAY ret
+           ACCEPT infile-name FROM COMMAND-LINE
+           IF infile-name NOT = SPACES
+              PERFORM 2000-BATCH-RUN
+           ELSE
+              PERFORM 1000-INTERACTIVE-RUN
+           END-IF.
            STOP RUN.
+       1000-INTERACTIVE-RUN.
+           PERFORM UNTIL n-valid = "Y" OR n-tries > 5
+              DISPLAY "ENTER N (0-999): " WITH NO ADVANCING
+              ACCEPT n-in
+              ADD 1 TO n-tries
+              COMPUTE n-pos = FUNCTION TEST-NUMVAL(n-in)
+              IF n-in NOT = SPACES AND n-pos = 0
+                 COMPUTE n-signed = FUNCTION NUMVAL(n-in)
+                 IF n-signed < 0
+                    DISPLAY "INVALID INPUT - ENTER A NUMBER 0-999"
+                 ELSE
+                    MOVE n-signed TO n
+                    MOVE "Y" TO n-valid
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID INPUT - ENTER A NUMBER 0-999"
+              END-IF
+           END-PERFORM.
+           IF n-valid NOT = "Y"
+              DISPLAY "TOO MANY INVALID ENTRIES - ENDING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN EXTEND reportfile.
+           PERFORM 5000-PROCESS-N.
+           CLOSE reportfile.
+       2000-BATCH-RUN.
+           OPEN INPUT inputfile.
+           OPEN EXTEND reportfile.
+           PERFORM UNTIL eof > 0
+              PERFORM 9500-READ-INPUT-RECORD
+              IF eof = 0
+                 COMPUTE batch-pos = FUNCTION TEST-NUMVAL(inputline)
+                 IF inputline NOT = SPACES AND batch-pos = 0
+                    COMPUTE batch-signed = FUNCTION NUMVAL(inputline)
+                    IF batch-signed < 0
+                       DISPLAY "SKIPPING INVALID BATCH LINE "
+                          rec-count ": " inputline
+                    ELSE
+                       MOVE batch-signed TO n
+                       PERFORM 5000-PROCESS-N
+                    END-IF
+                 ELSE
+                    DISPLAY "SKIPPING INVALID BATCH LINE " rec-count
+                       ": " inputline
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE inputfile.
+           CLOSE reportfile.
+       5000-PROCESS-N.
+           CALL "FibonacciLoop" USING n, retLoop
+           DISPLAY retLoop
+           MOVE SPACES TO reportline
+           STRING "N=" n " LOOP=" retLoop DELIMITED BY SIZE
+              INTO reportline
+           WRITE reportline
+           CALL "FibonacciRec" USING n, retRec
+           DISPLAY retRec
+           MOVE SPACES TO reportline
+           STRING "N=" n " REC=" retRec DELIMITED BY SIZE
+              INTO reportline
+           WRITE reportline
+           IF retLoop NOT = retRec
+              DISPLAY "WARNING: LOOP/REC MISMATCH FOR N=" n
+              MOVE SPACES TO reportline
+              STRING "N=" n " MISMATCH LOOP=" retLoop " REC=" retRec
+                 DELIMITED BY SIZE INTO reportline
+              WRITE reportline
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+       COPY EOFREAD.
        END PROGRAM Fibonacci.
 
        IDENTIFICATION DIVISION.
@@ -27,9 +123,12 @@
        01 ret PIC 9(21).
        PROCEDURE DIVISION USING n,ret.
        MAIN SECTION.
+           MOVE 1 TO c.
+           MOVE 0 TO fn.
+           MOVE 1 TO fn1.
            PERFORM UNTIL c>=n
               ADD fn TO fn1 GIVING fn2
-              MOVE fn1 TO fn 
+              MOVE fn1 TO fn
               MOVE fn2 TO fn1
               ADD 1 TO c GIVING c
            END-PERFORM.
@@ -40,21 +139,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FibonacciRec IS RECURSIVE.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 fib-threshold PIC 9(3) VALUE 60.
+       01 memo-table.
+          05 memo-entry OCCURS 1000 TIMES.
+             10 memo-known PIC X VALUE "N".
+             10 memo-value PIC 9(21) VALUE 0.
        LOCAL-STORAGE SECTION.
        01 nx PIC 9(3).
        01 nxx PIC 9(3).
        01 rx PIC 9(21).
        01 rxx PIC 9(21).
+       01 idx PIC 9(4).
        LINKAGE SECTION.
        01 n PIC 9(3).
        01 ret PIC 9(21).
        PROCEDURE DIVISION USING BY REFERENCE n,ret.
        MAIN SECTION.
-           IF n < 1 
+           COMPUTE idx = n + 1.
+           IF n < 1
               MOVE 0 TO ret
-              GOBACK 
+              GOBACK
            ELSE IF n = 1
-              MOVE 1 TO ret 
+              MOVE 1 TO ret
+              GOBACK
+           ELSE IF n > fib-threshold
+              CALL "FibonacciLoop" USING n, ret
+              GOBACK
+           ELSE IF memo-known(idx) = "Y"
+              MOVE memo-value(idx) TO ret
               GOBACK
            ELSE IF n > 1
               SUBTRACT 1 FROM n GIVING nx
@@ -62,6 +175,8 @@
               CALL 'FibonacciRec' USING nx, rx
               CALL 'FibonacciRec' USING nxx, rxx
               ADD rx TO rxx GIVING ret
+              MOVE ret TO memo-value(idx)
+              MOVE "Y" TO memo-known(idx)
               GOBACK
            END-IF.
        END PROGRAM FibonacciRec.
