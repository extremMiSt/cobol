@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AocDriver.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 cmdline PIC X(20) VALUE SPACES.
+       01 year-in PIC X(4).
+       01 day-in PIC X(2).
+       01 part-in PIC X(1).
+       01 yy PIC 99.
+       01 dd PIC 99.
+       01 driver-progs-values PIC X(54) VALUE
+           "aoc2201_1aoc2201_2aoc2202_1aoc2202_2aoc2202_caoc2203_1".
+       01 driver-progs-tbl REDEFINES driver-progs-values.
+           05 driver-prog OCCURS 6 TIMES PIC X(09).
+      * DRIVER-DIR carries each program's directory relative to the
+      * repository root, blank for the two programs that still live
+      * at the root, so the launched SYSTEM command finds the right
+      * executable no matter where AocDriver itself was started from.
+       01 driver-dirs-values PIC X(102) VALUE
+           "                 "
+        & "                 "
+        & "adventofcode2022/"
+        & "adventofcode2022/"
+        & "adventofcode2022/"
+        & "adventofcode2022/".
+       01 driver-dirs-tbl REDEFINES driver-dirs-values.
+           05 driver-dir OCCURS 6 TIMES PIC X(17).
+       01 want-prog PIC X(09).
+       01 found PIC 9 VALUE 0.
+       01 idx PIC 9.
+       01 match-idx PIC 9.
+       01 sys-cmd PIC X(30).
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           ACCEPT cmdline FROM COMMAND-LINE
+           UNSTRING cmdline DELIMITED BY SPACE
+              INTO year-in, day-in, part-in.
+           COMPUTE yy = FUNCTION MOD(FUNCTION NUMVAL(year-in), 100).
+           COMPUTE dd = FUNCTION NUMVAL(day-in).
+           MOVE SPACES TO want-prog.
+           STRING "aoc" yy dd "_" part-in DELIMITED BY SIZE
+              INTO want-prog.
+           MOVE 0 TO found.
+           MOVE 0 TO match-idx.
+           PERFORM VARYING idx FROM 1 BY 1
+              UNTIL idx > 6 OR found = 1
+              IF driver-prog(idx) = want-prog
+                 MOVE 1 TO found
+                 MOVE idx TO match-idx
+              END-IF
+           END-PERFORM.
+           IF found = 0
+              DISPLAY "NO PUZZLE PROGRAM FOR YEAR=" year-in
+                 " DAY=" day-in " PART=" part-in
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE SPACES TO sys-cmd
+              STRING "./" driver-dir(match-idx) DELIMITED BY SPACE
+                 want-prog DELIMITED BY SIZE INTO sys-cmd
+              DISPLAY "RUNNING " want-prog
+              CALL "SYSTEM" USING sys-cmd
+           END-IF.
+           STOP RUN.
+       END PROGRAM AocDriver.
