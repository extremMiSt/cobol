@@ -3,21 +3,82 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT linedat ASSIGN TO "line.txt" 
+           SELECT linedat
+           ASSIGN TO DYNAMIC infile-name
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL reportfile
+           ASSIGN TO "FILESRPT.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD linedat 
+       FD linedat
            RECORD VARYING FROM 0 TO 80 DEPENDING ON textlen.
-       01 textline PIC X(80).
+       COPY LINEREC.
+       FD reportfile.
+       01 reportline PIC X(80).
        WORKING-STORAGE SECTION.
+       01 infile-name PIC X(80) VALUE "line.txt".
        01 textlen PIC 99.
+       01 eof PIC 9 VALUE 0.
+       01 rec-count PIC 9(10) VALUE 0.
+       01 aud-total PIC 9(15) VALUE 0.
+       01 aud-prog PIC X(20) VALUE "Files".
+       01 min-len PIC 99 VALUE 99.
+       01 max-len PIC 99 VALUE 0.
+       01 sum-len PIC 9(8) VALUE 0.
+       01 avg-len PIC 9(8) VALUE 0.
+       01 wide-count PIC 9(10) VALUE 0.
        PROCEDURE DIVISION.
        MAIN SECTION.
+           ACCEPT infile-name FROM COMMAND-LINE
+           IF infile-name = SPACES
+              MOVE "line.txt" TO infile-name
+           END-IF.
            OPEN INPUT linedat.
-           READ linedat
-           DISPLAY textlen.
-           DISPLAY textline.
+           PERFORM UNTIL eof > 0
+              READ linedat AT END MOVE 1 TO eof
+              NOT AT END
+                 ADD 1 TO rec-count
+                 DISPLAY textlen
+                 DISPLAY "TAG:  " line-tag
+                 DISPLAY "TEXT: " line-text
+                 PERFORM 2000-ACCUMULATE-STATS
+              END-READ
+           END-PERFORM.
            CLOSE linedat.
+           IF rec-count > 0
+              COMPUTE avg-len = sum-len / rec-count
+           ELSE
+              MOVE 0 TO min-len
+           END-IF.
+           PERFORM 3000-WRITE-STATS-REPORT.
+           MOVE sum-len TO aud-total.
+           CALL "AuditLog" USING aud-prog, infile-name, rec-count,
+              aud-total.
            STOP RUN.
+       2000-ACCUMULATE-STATS.
+           ADD textlen TO sum-len.
+           IF textlen < min-len
+              MOVE textlen TO min-len
+           END-IF.
+           IF textlen > max-len
+              MOVE textlen TO max-len
+           END-IF.
+           IF textlen >= 80
+              ADD 1 TO wide-count
+           END-IF.
+       3000-WRITE-STATS-REPORT.
+           OPEN EXTEND reportfile.
+           MOVE SPACES TO reportline.
+           STRING "FILE=" infile-name DELIMITED BY SPACE
+              " RECS=" rec-count DELIMITED BY SIZE INTO reportline.
+           DISPLAY reportline.
+           WRITE reportline.
+           MOVE SPACES TO reportline.
+           STRING "MIN-LEN=" min-len " MAX-LEN=" max-len
+              " AVG-LEN=" avg-len " LINES-GE-80=" wide-count
+              DELIMITED BY SIZE INTO reportline.
+           DISPLAY reportline.
+           WRITE reportline.
+           CLOSE reportfile.
        END PROGRAM Files.
