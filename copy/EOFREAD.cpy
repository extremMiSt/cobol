@@ -0,0 +1,11 @@
+      * EOFREAD - standard end-of-file read routine for inputfile/
+      * inputline. Sets eof on end-of-file and otherwise counts the
+      * record into rec-count, so every program reading this way
+      * reports its record count the same way. Requires EOFCTL.
+       9500-READ-INPUT-RECORD.
+           READ inputfile
+              AT END
+                 MOVE 1 TO eof
+              NOT AT END
+                 ADD 1 TO rec-count
+           END-READ.
