@@ -0,0 +1,6 @@
+      * LINEREC - record layout for a general-purpose text line,
+      * shared by the line-inspection utilities.
+       01 line-record.
+           05 line-tag  PIC X(10).
+           05 line-sep  PIC X(01).
+           05 line-text PIC X(69).
