@@ -0,0 +1,8 @@
+      * CHARMAP - shape-letter to point-value lookup table, shared by
+      * CharVal so the letter-to-value mapping lives in one data table
+      * instead of being hand-coded per caller.
+       01 charmap-values PIC X(12) VALUE "A1B2C3X1Y2Z3".
+       01 charmap-tbl REDEFINES charmap-values.
+           05 charmap-entry OCCURS 6 TIMES.
+               10 charmap-key PIC X(01).
+               10 charmap-val PIC 9(01).
