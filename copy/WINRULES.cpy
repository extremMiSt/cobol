@@ -0,0 +1,7 @@
+      * WINRULES - rock/paper/scissors point matrix, row = elf shape,
+      * column = your shape (1=Rock 2=Paper 3=Scissors).
+      * 0=lose 3=draw 6=win, scored from your side.
+       01 win-rules-values PIC 9(9) VALUE 360036603.
+       01 win-rules-tbl REDEFINES win-rules-values.
+          05 win-rule OCCURS 3 TIMES.
+             10 win-points PIC 9 OCCURS 3 TIMES.
