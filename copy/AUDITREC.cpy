@@ -0,0 +1,15 @@
+      * AUDITREC - positional layout of one RUNAUDIT.LOG line, matching
+      * the fixed STRING built by AuditLog. Lets a reporting program
+      * parse audit entries back out instead of re-deriving the format.
+       01 audit-rec-fields.
+           05 audit-date PIC X(08).
+           05 audit-date-sep PIC X(01).
+           05 audit-time PIC X(06).
+           05 FILLER PIC X(09).
+           05 audit-prog PIC X(20).
+           05 FILLER PIC X(08).
+           05 audit-infile PIC X(20).
+           05 FILLER PIC X(06).
+           05 audit-reccount PIC 9(10).
+           05 FILLER PIC X(07).
+           05 audit-total PIC 9(15).
