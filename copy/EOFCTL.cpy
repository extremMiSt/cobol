@@ -0,0 +1,5 @@
+      * EOFCTL - end-of-file flag and record-count fields shared by
+      * every program that reads inputfile/inputline through the
+      * standard read routine in EOFREAD.
+       01 eof PIC 9 VALUE 0.
+       01 rec-count PIC 9(10) VALUE 0.
